@@ -1,92 +1,1088 @@
-      *-------------------------
-       IDENTIFICATION DIVISION.
-      *-------------------------
-       PROGRAM-ID. ANNUITY.
-      *-------------------------
-       DATA DIVISION.
-      *-------------------------
-       WORKING-STORAGE SECTION.
-       01 I                PIC 9(2).
-       01 TOTAL-LOAN       PIC X(9).
-       01 NUMTOTAL-LOAN    PIC 9(9).
-       01 INTEREST-RATE  PIC   X(9).
-       01 NUMINTEREST-RATE PIC 99V99.
-       01 INTEREST-RATEP PIC 9(5).
-       01 MONTHS           PIC 999     VALUE ZERO.
-       01 YEARS            PIC X(5).
-       01 NUMYEARS         PIC 9(5).
-       01 CNT            PIC 999 VALUE ZERO.
-       01 MONTHLY-PAYMENT  PIC $Z(9).99.
-      *-------------------------
-       PROCEDURE DIVISION.
-      *-------------------------
-           DISPLAY "WELCOME TO EMILY'S ANNUITY PROGRAM".
-       INPUT-ONE SECTION.
-           DISPLAY 'INPUT TOTAL LOAN.'
-           ACCEPT TOTAL-LOAN.
-
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > LENGTH OF TOTAL-LOAN
-
-             IF TOTAL-LOAN(I:1) IS NOT NUMERIC THEN
-                 IF TOTAL-LOAN(I:1) = ' ' THEN
-                    CONTINUE
-                 ELSE
-                    DISPLAY 'INVALID INPUT'
-                    GO TO INPUT-ONE
-                 END-IF
-             END-IF
-           END-PERFORM.
-
-           COMPUTE NUMTOTAL-LOAN = FUNCTION NUMVAL(TOTAL-LOAN).
-
-       INPUT-TWO SECTION.
-           DISPLAY 'INPUT INTEREST RATE.'
-           ACCEPT INTEREST-RATE
-
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > LENGTH OF INTEREST-RA
-      -    TE
-             IF INTEREST-RATE(I:1) IS NOT NUMERIC THEN
-                 IF INTEREST-RATE(I:1) = ' ' OR '.' THEN
-                    CONTINUE
-                 ELSE
-                    DISPLAY 'INVALID INPUT'
-                    GO TO INPUT-TWO
-                 END-IF
-             END-IF
-           END-PERFORM.
-
-           COMPUTE NUMINTEREST-RATE = FUNCTION NUMVAL(INTEREST-RATE).
-
-       INPUT-THREE SECTION.
-           DISPLAY 'INPUT YEARS.'
-           ACCEPT YEARS
-
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > LENGTH OF YEARS
-             IF YEARS(I:1) IS NOT NUMERIC THEN
-                 IF YEARS(I:1) = ' ' THEN
-                    CONTINUE
-                 ELSE
-                    DISPLAY 'INVALID INPUT'
-                    GO TO INPUT-THREE
-                 END-IF
-             END-IF
-           END-PERFORM.
-
-           COMPUTE NUMYEARS = FUNCTION NUMVAL(YEARS).
-
-       COMPUTING SECTION.
-           COMPUTE INTEREST-RATEP = NUMINTEREST-RATE * 100
-
-           DISPLAY 'TOTAL-LOAN: ' TOTAL-LOAN ' INTEREST-RATE: ' INTEREST
-      -    -RATEP '%'.
-           DISPLAY ' Y   M        AMOUNT '.
-           DISPLAY '--- --- -------------'.
-           PERFORM UNTIL CNT = NUMYEARS
-             ADD 1 TO CNT
-             ADD 12 TO MONTHS
-             COMPUTE MONTHLY-PAYMENT = FUNCTION ANNUITY((NUMINTEREST-RAT
-      -      E / 12), MONTHS) * NUMTOTAL-LOAN
-      -
-             DISPLAY CNT ' ' MONTHS ' ' MONTHLY-PAYMENT ' USD'
-           END-PERFORM
-           GOBACK.
+      *-------------------------
+       IDENTIFICATION DIVISION.
+      *-------------------------
+       PROGRAM-ID. ANNUITY.
+      *-------------------------
+       ENVIRONMENT DIVISION.
+      *-------------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOAN-FILE ASSIGN DYNAMIC WS-LOAN-FILE-NAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-LOAN-FILE-STATUS.
+           SELECT PRINT-FILE ASSIGN DYNAMIC WS-PRINT-FILE-NAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-PRINT-FILE-STATUS.
+           SELECT AUDIT-FILE ASSIGN DYNAMIC WS-AUDIT-FILE-NAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT GL-FILE ASSIGN DYNAMIC WS-GL-FILE-NAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-GL-FILE-STATUS.
+           SELECT LOAN-MASTER-FILE ASSIGN DYNAMIC WS-MASTER-FILE-NAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-MASTER-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN DYNAMIC WS-CHECKPOINT-FILE-NAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+           SELECT GL-EXTRACT-FILE ASSIGN DYNAMIC WS-GLX-FILE-NAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-GLX-STATUS.
+      *-------------------------
+       DATA DIVISION.
+      *-------------------------
+       FILE SECTION.
+       FD  LOAN-FILE.
+       01  LOAN-RECORD.
+           05 LOAN-ID             PIC X(6).
+           05 LOAN-TOTAL-LOAN     PIC X(9).
+           05 LOAN-INTEREST-RATE  PIC X(9).
+           05 LOAN-YEARS          PIC X(5).
+
+       FD  PRINT-FILE.
+       01  PRINT-RECORD            PIC X(80).
+
+       FD  AUDIT-FILE.
+       01  AUDIT-RECORD.
+           05 AUDIT-RUN-ID          PIC X(14).
+           05 AUDIT-OPERATOR-ID     PIC X(8).
+           05 AUDIT-LOAN-ID         PIC X(6).
+           05 AUDIT-TOTAL-LOAN      PIC X(9).
+           05 AUDIT-INTEREST-RATE   PIC X(9).
+           05 AUDIT-YEARS           PIC X(5).
+           05 AUDIT-FREQUENCY       PIC 99.
+           05 AUDIT-MONTHLY-PAYMENT PIC $Z(9).99.
+
+       FD  GL-FILE.
+       01  GL-RECORD.
+           05 GL-RUN-ID            PIC X(14).
+           05 GL-TOTAL-AMOUNT      PIC 9(11).
+
+       FD  LOAN-MASTER-FILE.
+       01  LOAN-MASTER-RECORD.
+           05 LM-LOAN-ID           PIC X(6).
+           05 LM-TOTAL-LOAN        PIC X(9).
+           05 LM-INTEREST-RATE     PIC X(9).
+           05 LM-YEARS             PIC X(5).
+           05 LM-FREQUENCY         PIC 99.
+           05 LM-LAST-RUN-ID       PIC X(14).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05 CKPT-LOAN-FILE-NAME  PIC X(40).
+           05 CKPT-RECORD-COUNT    PIC 9(7).
+           05 CKPT-LOAN-COUNT      PIC 9(5).
+           05 CKPT-LOAN-SUM        PIC 9(11).
+           05 CKPT-REJECT-COUNT    PIC 9(5).
+           05 CKPT-LOAN-ID         PIC X(6).
+           05 CKPT-LOAN-INTEREST-SUM PIC 9(15)V99.
+
+       FD  GL-EXTRACT-FILE.
+       01  GL-EXTRACT-RECORD.
+           05 GLX-RUN-ID             PIC X(14).
+           05 GLX-LOAN-ID            PIC X(6).
+           05 GLX-PERIOD             PIC 9(4).
+           05 GLX-INTEREST-AMOUNT    PIC 9(9)V99.
+           05 GLX-PRINCIPAL-AMOUNT   PIC 9(9)V99.
+
+      *-------------------------
+       WORKING-STORAGE SECTION.
+      *-------------------------
+       01 I                PIC 9(2).
+       01 TOTAL-LOAN       PIC X(9).
+       01 NUMTOTAL-LOAN    PIC 9(9).
+       01 INTEREST-RATE  PIC   X(9).
+       01 NUMINTEREST-RATE PIC 99V99.
+       01 INTEREST-RATEP PIC 9(5).
+       01 MONTHS           PIC 999     VALUE ZERO.
+       01 YEARS            PIC X(5).
+       01 NUMYEARS         PIC 9(5).
+       01 CNT            PIC 999 VALUE ZERO.
+       01 MONTHLY-PAYMENT  PIC $Z(9).99.
+
+       01 MODE-SELECT      PIC 9 VALUE ZERO.
+       01 VIEW-MODE        PIC 9 VALUE 1.
+       01 WS-FREQ-SELECT   PIC 9 VALUE 1.
+       01 WS-PERIODS-PER-YEAR PIC 99 VALUE 12.
+
+       01 WS-VALID-FLAG     PIC X VALUE 'Y'.
+       01 WS-LOAN-VALID     PIC X VALUE 'Y'.
+       01 WS-SKIP-AUDIT     PIC X VALUE 'N'.
+       01 WS-GENERIC-FIELD  PIC X(9).
+       01 WS-GENERIC-LEN    PIC 9(2).
+
+       01 WS-MIN-LOAN-AMT   PIC 9(9) VALUE 100.
+       01 WS-MIN-LOAN-DISP  PIC ZZZZZZZZ9.
+       01 WS-MAX-LOAN-AMT   PIC 9(9) VALUE 100000000.
+       01 WS-MAX-LOAN-DISP  PIC ZZZZZZZZ9.
+       01 WS-MAX-RATE-PCT   PIC 99V99 VALUE 0.30.
+       01 WS-MAX-RATE-DISP  PIC Z9.99.
+       01 WS-MIN-YEARS      PIC 99 VALUE 1.
+       01 WS-MIN-YEARS-DISP PIC Z9.
+       01 WS-MAX-YEARS      PIC 99 VALUE 40.
+       01 WS-MAX-YEARS-DISP PIC Z9.
+       01 WS-EDIT-MESSAGE   PIC X(60) VALUE SPACES.
+
+       01 WS-OUTPUT-MODE    PIC X VALUE 'D'.
+       01 WS-OUTPUT-LINE    PIC X(80).
+
+       01 WS-EOF-LOAN       PIC X VALUE 'N'.
+       01 WS-LOAN-COUNT     PIC 9(5) VALUE ZERO.
+       01 WS-LOAN-SUM       PIC 9(11) VALUE ZERO.
+       01 WS-REJECT-COUNT   PIC 9(5) VALUE ZERO.
+       01 WS-LOAN-INTEREST-SUM   PIC 9(15)V99 VALUE ZERO.
+       01 WS-LOAN-TOTAL-PERIODS  PIC 9(4) VALUE ZERO.
+       01 WS-LOAN-TOTAL-INTEREST PIC 9(13)V99 VALUE ZERO.
+       01 WS-MONTHLY-PAYMENT-NUM PIC 9(11)V99 VALUE ZERO.
+
+       01 WS-LOAN-FILE-NAME  PIC X(40) VALUE SPACES.
+       01 WS-LOAN-FILE-STATUS PIC XX VALUE '00'.
+       01 WS-PRINT-FILE-NAME PIC X(40) VALUE SPACES.
+       01 WS-PRINT-FILE-STATUS PIC XX VALUE '00'.
+       01 WS-OPERATOR-ID     PIC X(8) VALUE SPACES.
+       01 WS-CURRENT-LOAN-ID PIC X(6) VALUE SPACES.
+
+       01 WS-EOF-MASTER      PIC X VALUE 'N'.
+       01 WS-INQUIRY-FOUND   PIC X VALUE 'N'.
+       01 WS-NEW-RATE        PIC X(9) VALUE SPACES.
+       01 WS-OLD-RATE-NUM    PIC 99V99 VALUE ZERO.
+
+       01 WS-AUDIT-FILE-NAME PIC X(40) VALUE 'ANNUITY.AUDIT'.
+       01 WS-AUDIT-STATUS    PIC XX VALUE '00'.
+       01 WS-GL-FILE-NAME    PIC X(40) VALUE SPACES.
+       01 WS-GL-FILE-STATUS  PIC XX VALUE '00'.
+
+       01 WS-MASTER-FILE-NAME PIC X(40) VALUE 'ANNUITY.MASTER'.
+       01 WS-MASTER-STATUS    PIC XX VALUE '00'.
+
+       01 WS-CHECKPOINT-FILE-NAME PIC X(40) VALUE 'ANNUITY.CHECKPOINT'.
+       01 WS-CHECKPOINT-STATUS    PIC XX VALUE '00'.
+       01 WS-CHECKPOINT-INTERVAL  PIC 9(3) VALUE 1.
+       01 WS-RECORDS-READ         PIC 9(7) VALUE ZERO.
+       01 WS-RESUME-COUNT         PIC 9(7) VALUE ZERO.
+       01 WS-RESUME-ANSWER        PIC X VALUE 'N'.
+
+       01 WS-GLX-FILE-NAME  PIC X(40) VALUE SPACES.
+       01 WS-GLX-STATUS     PIC XX VALUE '00'.
+       01 WS-GLX-OPEN       PIC X VALUE 'N'.
+
+       01 WS-CURRENT-DATE    PIC X(21) VALUE SPACES.
+       01 WS-RUN-ID          PIC X(14) VALUE SPACES.
+
+       01 WS-COUNT-DISP      PIC ZZZZ9.
+       01 WS-SUM-DISP        PIC $Z(10)9.
+       01 WS-INTEREST-SUM-DISP PIC $Z(14)9.99.
+
+       01 WS-AMORT-MONTH        PIC 9(4) VALUE ZERO.
+       01 WS-AMORT-MONTH-DISP   PIC ZZZ9.
+       01 WS-AMORT-TOTAL-MONTHS PIC 9(4) VALUE ZERO.
+       01 WS-AMORT-BALANCE      PIC 9(9)V99 VALUE ZERO.
+       01 WS-AMORT-PAYMENT      PIC 9(9)V99 VALUE ZERO.
+       01 WS-AMORT-INTEREST     PIC 9(9)V99 VALUE ZERO.
+       01 WS-AMORT-PRINCIPAL    PIC S9(9)V99 VALUE ZERO.
+       01 WS-AMORT-RATE         PIC 9(5)V9(9) VALUE ZERO.
+       01 WS-AMORT-PAY-DISP     PIC $Z(8).99.
+       01 WS-AMORT-INT-DISP     PIC $Z(8).99.
+       01 WS-AMORT-PRIN-DISP    PIC $Z(8).99.
+       01 WS-AMORT-BAL-DISP     PIC $Z(8).99.
+
+       01 WS-EXTRA-PAYMENT      PIC 9(7)V99 VALUE ZERO.
+       01 WS-AMORT-INT-SUM      PIC 9(9)V99 VALUE ZERO.
+       01 WS-AMORT-STD-INTEREST PIC 9(9)V99 VALUE ZERO.
+       01 WS-AMORT-INT-SAVED    PIC S9(9)V99 VALUE ZERO.
+       01 WS-AMORT-STD-INT-DISP PIC $Z(7)9.99.
+       01 WS-AMORT-SAVED-DISP   PIC $Z(7)9.99.
+       01 WS-AMORT-PAYOFF-DISP  PIC ZZZ9.
+
+       01 WS-RECON-EOF-AUDIT PIC X VALUE 'N'.
+       01 WS-RECON-EOF-GL    PIC X VALUE 'N'.
+       01 WS-RECON-RUN-ID    PIC X(14) VALUE SPACES.
+       01 WS-RECON-SUM       PIC 9(11) VALUE ZERO.
+      *-------------------------
+       PROCEDURE DIVISION.
+      *-------------------------
+       MODE-SELECT-PROMPT SECTION.
+           DISPLAY "WELCOME TO EMILY'S ANNUITY PROGRAM".
+           DISPLAY 'SELECT MODE:'
+           DISPLAY '  1 = INTERACTIVE SINGLE LOAN'
+           DISPLAY '  2 = BATCH LOAN FILE'
+           DISPLAY '  3 = RECONCILE AUDIT LOG'
+           DISPLAY '  4 = LOAN INQUIRY / MAINTENANCE'
+           ACCEPT MODE-SELECT.
+           IF MODE-SELECT NOT = 1 AND MODE-SELECT NOT = 2
+                   AND MODE-SELECT NOT = 3 AND MODE-SELECT NOT = 4
+               DISPLAY 'INVALID SELECTION'
+               GO TO MODE-SELECT-PROMPT
+           END-IF.
+           IF MODE-SELECT = 2
+               GO TO BATCH-START
+           END-IF.
+           IF MODE-SELECT = 3
+               GO TO RECONCILE-START
+           END-IF.
+           IF MODE-SELECT = 4
+               GO TO INQUIRY-START
+           END-IF.
+
+       INPUT-ZERO SECTION.
+           DISPLAY 'INPUT OPERATOR/TERMINAL ID.'
+           ACCEPT WS-OPERATOR-ID.
+           DISPLAY 'INPUT ACCOUNT NUMBER.'
+           ACCEPT WS-CURRENT-LOAN-ID
+           IF WS-CURRENT-LOAN-ID = SPACES
+               MOVE 'ADHOC' TO WS-CURRENT-LOAN-ID
+           END-IF.
+
+       INPUT-ONE SECTION.
+           DISPLAY 'INPUT TOTAL LOAN.'
+           ACCEPT TOTAL-LOAN.
+
+           MOVE TOTAL-LOAN TO WS-GENERIC-FIELD
+           MOVE LENGTH OF TOTAL-LOAN TO WS-GENERIC-LEN
+           PERFORM VALIDATE-NUMERIC-FIELD
+           IF WS-VALID-FLAG = 'N'
+               DISPLAY 'INVALID INPUT'
+               GO TO INPUT-ONE
+           END-IF.
+
+           COMPUTE NUMTOTAL-LOAN = FUNCTION NUMVAL(TOTAL-LOAN).
+
+           PERFORM VALIDATE-LOAN-RANGE
+           IF WS-VALID-FLAG = 'N'
+               DISPLAY WS-EDIT-MESSAGE
+               GO TO INPUT-ONE
+           END-IF.
+
+       INPUT-TWO SECTION.
+           DISPLAY 'INPUT INTEREST RATE.'
+           ACCEPT INTEREST-RATE.
+
+           MOVE INTEREST-RATE TO WS-GENERIC-FIELD
+           MOVE LENGTH OF INTEREST-RATE TO WS-GENERIC-LEN
+           PERFORM VALIDATE-RATE-FIELD
+           IF WS-VALID-FLAG = 'N'
+               DISPLAY 'INVALID INPUT'
+               GO TO INPUT-TWO
+           END-IF.
+
+           COMPUTE NUMINTEREST-RATE = FUNCTION NUMVAL(INTEREST-RATE).
+
+           PERFORM VALIDATE-RATE-RANGE
+           IF WS-VALID-FLAG = 'N'
+               DISPLAY WS-EDIT-MESSAGE
+               GO TO INPUT-TWO
+           END-IF.
+
+       INPUT-THREE SECTION.
+           DISPLAY 'INPUT YEARS.'
+           ACCEPT YEARS.
+
+           MOVE SPACES TO WS-GENERIC-FIELD
+           MOVE YEARS TO WS-GENERIC-FIELD(1:5)
+           MOVE LENGTH OF YEARS TO WS-GENERIC-LEN
+           PERFORM VALIDATE-NUMERIC-FIELD
+           IF WS-VALID-FLAG = 'N'
+               DISPLAY 'INVALID INPUT'
+               GO TO INPUT-THREE
+           END-IF.
+
+           COMPUTE NUMYEARS = FUNCTION NUMVAL(YEARS).
+
+           PERFORM VALIDATE-YEARS-RANGE
+           IF WS-VALID-FLAG = 'N'
+               DISPLAY WS-EDIT-MESSAGE
+               GO TO INPUT-THREE
+           END-IF.
+
+       VIEW-SELECT SECTION.
+           DISPLAY '1 = ANNUAL SUMMARY  2 = MONTHLY AMORTIZATION'
+           ACCEPT VIEW-MODE.
+           IF VIEW-MODE NOT = 1 AND VIEW-MODE NOT = 2
+               DISPLAY 'INVALID INPUT'
+               GO TO VIEW-SELECT
+           END-IF.
+
+       FREQUENCY-SELECT SECTION.
+           DISPLAY '1 = MONTHLY  2 = BIWEEKLY  3 = QUARTERLY'
+           ACCEPT WS-FREQ-SELECT.
+           EVALUATE WS-FREQ-SELECT
+               WHEN 1
+                   MOVE 12 TO WS-PERIODS-PER-YEAR
+               WHEN 2
+                   MOVE 26 TO WS-PERIODS-PER-YEAR
+               WHEN 3
+                   MOVE 4 TO WS-PERIODS-PER-YEAR
+               WHEN OTHER
+                   DISPLAY 'INVALID INPUT'
+                   GO TO FREQUENCY-SELECT
+           END-EVALUATE.
+
+           DISPLAY 'INPUT GL EXTRACT FILE NAME (BLANK TO SKIP).'
+           ACCEPT WS-GLX-FILE-NAME.
+
+           DISPLAY 'INPUT EXTRA PRINCIPAL PAYMENT PER PERIOD '
+               '(0 TO SKIP).'
+           ACCEPT WS-EXTRA-PAYMENT.
+
+           IF VIEW-MODE = 1
+               AND (WS-GLX-FILE-NAME NOT = SPACES
+                   OR WS-EXTRA-PAYMENT > ZERO)
+               DISPLAY 'GL EXTRACT / EXTRA PAYMENT REQUIRE MONTHLY '
+                   'AMORTIZATION VIEW - SWITCHING VIEW MODE.'
+               MOVE 2 TO VIEW-MODE
+           END-IF.
+
+       COMPUTING SECTION.
+           COMPUTE INTEREST-RATEP = NUMINTEREST-RATE * 100
+           MOVE 'D' TO WS-OUTPUT-MODE
+           PERFORM COMPUTE-RUN-ID
+
+           COMPUTE WS-LOAN-TOTAL-PERIODS =
+               NUMYEARS * WS-PERIODS-PER-YEAR
+           COMPUTE MONTHLY-PAYMENT =
+               FUNCTION ANNUITY(
+               (NUMINTEREST-RATE / WS-PERIODS-PER-YEAR),
+               WS-LOAN-TOTAL-PERIODS) * NUMTOTAL-LOAN
+
+           IF WS-SKIP-AUDIT NOT = 'Y'
+               PERFORM OPEN-AUDIT-FOR-WRITE
+               IF WS-AUDIT-STATUS NOT = '00'
+                   DISPLAY 'UNABLE TO OPEN AUDIT FILE - '
+                       'SKIPPING AUDIT RECORD.'
+               ELSE
+                   PERFORM WRITE-AUDIT-RECORD
+                   CLOSE AUDIT-FILE
+               END-IF
+
+               PERFORM OPEN-MASTER-FOR-UPDATE
+               IF WS-MASTER-STATUS NOT = '00'
+                   DISPLAY 'UNABLE TO OPEN LOAN MASTER FILE - '
+                       'SKIPPING MASTER RECORD.'
+               ELSE
+                   PERFORM WRITE-MASTER-RECORD
+                   CLOSE LOAN-MASTER-FILE
+               END-IF
+           END-IF
+
+           IF WS-GLX-FILE-NAME NOT = SPACES
+               OPEN EXTEND GL-EXTRACT-FILE
+               IF WS-GLX-STATUS NOT = '00'
+                   OPEN OUTPUT GL-EXTRACT-FILE
+               END-IF
+               IF WS-GLX-STATUS NOT = '00'
+                   DISPLAY 'UNABLE TO OPEN GL EXTRACT FILE - '
+                       'SKIPPING GL EXTRACT.'
+               ELSE
+                   MOVE 'Y' TO WS-GLX-OPEN
+               END-IF
+           END-IF
+
+           IF VIEW-MODE = 1
+               PERFORM ANNUAL-SUMMARY-SECTION
+           ELSE
+               PERFORM AMORTIZATION-SECTION
+           END-IF
+
+           IF WS-GLX-OPEN = 'Y'
+               CLOSE GL-EXTRACT-FILE
+           END-IF
+           GOBACK.
+
+       VALIDATE-NUMERIC-FIELD SECTION.
+           MOVE 'Y' TO WS-VALID-FLAG
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-GENERIC-LEN
+             IF WS-GENERIC-FIELD(I:1) IS NOT NUMERIC
+                 IF WS-GENERIC-FIELD(I:1) = ' '
+                    CONTINUE
+                 ELSE
+                    MOVE 'N' TO WS-VALID-FLAG
+                 END-IF
+             END-IF
+           END-PERFORM.
+
+       VALIDATE-RATE-FIELD SECTION.
+           MOVE 'Y' TO WS-VALID-FLAG
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-GENERIC-LEN
+             IF WS-GENERIC-FIELD(I:1) IS NOT NUMERIC
+                 IF WS-GENERIC-FIELD(I:1) = ' ' OR '.'
+                    CONTINUE
+                 ELSE
+                    MOVE 'N' TO WS-VALID-FLAG
+                 END-IF
+             END-IF
+           END-PERFORM.
+
+       VALIDATE-LOAN-RANGE SECTION.
+           MOVE 'Y' TO WS-VALID-FLAG
+           MOVE SPACES TO WS-EDIT-MESSAGE
+           IF NUMTOTAL-LOAN < WS-MIN-LOAN-AMT
+               MOVE 'N' TO WS-VALID-FLAG
+               MOVE WS-MIN-LOAN-AMT TO WS-MIN-LOAN-DISP
+               STRING 'LOAN AMOUNT BELOW MINIMUM OF ' WS-MIN-LOAN-DISP
+                   DELIMITED BY SIZE INTO WS-EDIT-MESSAGE
+           ELSE
+               IF NUMTOTAL-LOAN > WS-MAX-LOAN-AMT
+                   MOVE 'N' TO WS-VALID-FLAG
+                   MOVE WS-MAX-LOAN-AMT TO WS-MAX-LOAN-DISP
+                   STRING 'LOAN AMOUNT ABOVE MAXIMUM OF '
+                       WS-MAX-LOAN-DISP DELIMITED BY SIZE
+                       INTO WS-EDIT-MESSAGE
+               END-IF
+           END-IF.
+
+       VALIDATE-RATE-RANGE SECTION.
+           MOVE 'Y' TO WS-VALID-FLAG
+           MOVE SPACES TO WS-EDIT-MESSAGE
+           IF NUMINTEREST-RATE <= ZERO
+               MOVE 'N' TO WS-VALID-FLAG
+               MOVE 'INTEREST RATE MUST BE GREATER THAN ZERO'
+                   TO WS-EDIT-MESSAGE
+           ELSE
+               IF NUMINTEREST-RATE > WS-MAX-RATE-PCT
+                   MOVE 'N' TO WS-VALID-FLAG
+                   COMPUTE WS-MAX-RATE-DISP = WS-MAX-RATE-PCT * 100
+                   STRING 'INTEREST RATE ABOVE CEILING OF '
+                       WS-MAX-RATE-DISP '%' DELIMITED BY SIZE
+                       INTO WS-EDIT-MESSAGE
+               END-IF
+           END-IF.
+
+       VALIDATE-YEARS-RANGE SECTION.
+           MOVE 'Y' TO WS-VALID-FLAG
+           MOVE SPACES TO WS-EDIT-MESSAGE
+           IF NUMYEARS < WS-MIN-YEARS OR NUMYEARS > WS-MAX-YEARS
+               MOVE 'N' TO WS-VALID-FLAG
+               MOVE WS-MIN-YEARS TO WS-MIN-YEARS-DISP
+               MOVE WS-MAX-YEARS TO WS-MAX-YEARS-DISP
+               STRING 'TERM MUST BE BETWEEN ' WS-MIN-YEARS-DISP
+                   ' AND ' WS-MAX-YEARS-DISP ' YEARS' DELIMITED BY SIZE
+                   INTO WS-EDIT-MESSAGE
+           END-IF.
+
+       COMPUTE-RUN-ID SECTION.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+           MOVE WS-CURRENT-DATE(1:14) TO WS-RUN-ID.
+
+       OPEN-AUDIT-FOR-WRITE SECTION.
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-STATUS NOT = '00'
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+
+       WRITE-AUDIT-RECORD SECTION.
+           MOVE WS-RUN-ID          TO AUDIT-RUN-ID
+           MOVE WS-OPERATOR-ID     TO AUDIT-OPERATOR-ID
+           MOVE WS-CURRENT-LOAN-ID TO AUDIT-LOAN-ID
+           MOVE TOTAL-LOAN         TO AUDIT-TOTAL-LOAN
+           MOVE INTEREST-RATE      TO AUDIT-INTEREST-RATE
+           MOVE YEARS              TO AUDIT-YEARS
+           MOVE WS-PERIODS-PER-YEAR TO AUDIT-FREQUENCY
+           MOVE MONTHLY-PAYMENT    TO AUDIT-MONTHLY-PAYMENT
+           WRITE AUDIT-RECORD.
+
+       OPEN-MASTER-FOR-UPDATE SECTION.
+           OPEN EXTEND LOAN-MASTER-FILE
+           IF WS-MASTER-STATUS NOT = '00'
+               OPEN OUTPUT LOAN-MASTER-FILE
+           END-IF.
+
+       WRITE-MASTER-RECORD SECTION.
+           MOVE WS-CURRENT-LOAN-ID TO LM-LOAN-ID
+           MOVE TOTAL-LOAN         TO LM-TOTAL-LOAN
+           MOVE INTEREST-RATE      TO LM-INTEREST-RATE
+           MOVE YEARS              TO LM-YEARS
+           MOVE WS-PERIODS-PER-YEAR TO LM-FREQUENCY
+           MOVE WS-RUN-ID          TO LM-LAST-RUN-ID
+           WRITE LOAN-MASTER-RECORD.
+
+       EMIT-LINE SECTION.
+           IF WS-OUTPUT-MODE = 'P'
+               MOVE WS-OUTPUT-LINE TO PRINT-RECORD
+               WRITE PRINT-RECORD
+           ELSE
+               DISPLAY WS-OUTPUT-LINE
+           END-IF.
+
+       ANNUAL-SUMMARY-SECTION SECTION.
+           MOVE ZERO TO CNT
+           MOVE ZERO TO MONTHS
+
+           MOVE SPACES TO WS-OUTPUT-LINE
+           STRING 'ACCOUNT: ' WS-CURRENT-LOAN-ID
+               ' TOTAL-LOAN: ' TOTAL-LOAN ' INTEREST-RATE: '
+               INTEREST-RATEP '%' DELIMITED BY SIZE
+               INTO WS-OUTPUT-LINE
+           PERFORM EMIT-LINE
+
+           MOVE ' Y   M        AMOUNT ' TO WS-OUTPUT-LINE
+           PERFORM EMIT-LINE
+           MOVE '--- --- -------------' TO WS-OUTPUT-LINE
+           PERFORM EMIT-LINE
+
+           PERFORM UNTIL CNT = NUMYEARS
+             ADD 1 TO CNT
+             ADD WS-PERIODS-PER-YEAR TO MONTHS
+             COMPUTE MONTHLY-PAYMENT =
+                 FUNCTION ANNUITY(
+                 (NUMINTEREST-RATE / WS-PERIODS-PER-YEAR), MONTHS)
+                 * NUMTOTAL-LOAN
+
+             MOVE SPACES TO WS-OUTPUT-LINE
+             STRING CNT ' ' MONTHS ' ' MONTHLY-PAYMENT ' USD'
+                 DELIMITED BY SIZE INTO WS-OUTPUT-LINE
+             PERFORM EMIT-LINE
+           END-PERFORM.
+
+       AMORTIZATION-SECTION SECTION.
+           MOVE ZERO TO WS-AMORT-MONTH
+           COMPUTE WS-AMORT-TOTAL-MONTHS =
+               NUMYEARS * WS-PERIODS-PER-YEAR
+           COMPUTE WS-AMORT-RATE =
+               NUMINTEREST-RATE / WS-PERIODS-PER-YEAR
+           MOVE NUMTOTAL-LOAN TO WS-AMORT-BALANCE
+           COMPUTE WS-AMORT-PAYMENT =
+               FUNCTION ANNUITY(WS-AMORT-RATE, WS-AMORT-TOTAL-MONTHS)
+               * NUMTOTAL-LOAN
+           MOVE ZERO TO WS-AMORT-INT-SUM
+           COMPUTE WS-AMORT-STD-INTEREST =
+               (WS-AMORT-PAYMENT * WS-AMORT-TOTAL-MONTHS)
+               - NUMTOTAL-LOAN
+
+           MOVE SPACES TO WS-OUTPUT-LINE
+           STRING 'ACCOUNT: ' WS-CURRENT-LOAN-ID
+               ' TOTAL-LOAN: ' TOTAL-LOAN ' INTEREST-RATE: '
+               INTEREST-RATEP '%' DELIMITED BY SIZE
+               INTO WS-OUTPUT-LINE
+           PERFORM EMIT-LINE
+
+           MOVE ' MO   PAYMENT     INTEREST    PRINCIPAL    BALANCE'
+               TO WS-OUTPUT-LINE
+           PERFORM EMIT-LINE
+           MOVE '---- ----------- ----------- ----------- -----------'
+               TO WS-OUTPUT-LINE
+           PERFORM EMIT-LINE
+
+           PERFORM UNTIL WS-AMORT-MONTH = WS-AMORT-TOTAL-MONTHS
+                   OR WS-AMORT-BALANCE = ZERO
+             ADD 1 TO WS-AMORT-MONTH
+             COMPUTE WS-AMORT-INTEREST ROUNDED =
+                 WS-AMORT-BALANCE * WS-AMORT-RATE
+             COMPUTE WS-AMORT-PRINCIPAL =
+                 WS-AMORT-PAYMENT - WS-AMORT-INTEREST
+                 + WS-EXTRA-PAYMENT
+             IF WS-AMORT-PRINCIPAL < ZERO
+                 DISPLAY 'WARNING - NEGATIVE AMORTIZATION IN '
+                     'PERIOD ' WS-AMORT-MONTH ' - PRINCIPAL FLOORED '
+                     'TO ZERO.'
+                 MOVE ZERO TO WS-AMORT-PRINCIPAL
+             END-IF
+             IF WS-AMORT-PRINCIPAL > WS-AMORT-BALANCE
+                 OR WS-AMORT-MONTH = WS-AMORT-TOTAL-MONTHS
+                 MOVE WS-AMORT-BALANCE TO WS-AMORT-PRINCIPAL
+             END-IF
+             COMPUTE WS-AMORT-BALANCE =
+                 WS-AMORT-BALANCE - WS-AMORT-PRINCIPAL
+             ADD WS-AMORT-INTEREST TO WS-AMORT-INT-SUM
+
+             MOVE WS-AMORT-MONTH TO WS-AMORT-MONTH-DISP
+             COMPUTE WS-AMORT-PAY-DISP =
+                 WS-AMORT-INTEREST + WS-AMORT-PRINCIPAL
+             MOVE WS-AMORT-INTEREST TO WS-AMORT-INT-DISP
+             MOVE WS-AMORT-PRINCIPAL TO WS-AMORT-PRIN-DISP
+             MOVE WS-AMORT-BALANCE TO WS-AMORT-BAL-DISP
+
+             MOVE SPACES TO WS-OUTPUT-LINE
+             STRING WS-AMORT-MONTH-DISP ' ' WS-AMORT-PAY-DISP ' '
+                 WS-AMORT-INT-DISP ' ' WS-AMORT-PRIN-DISP ' '
+                 WS-AMORT-BAL-DISP DELIMITED BY SIZE
+                 INTO WS-OUTPUT-LINE
+             PERFORM EMIT-LINE
+
+             IF WS-GLX-OPEN = 'Y'
+                 PERFORM WRITE-GL-EXTRACT-RECORD
+             END-IF
+           END-PERFORM.
+
+           IF WS-EXTRA-PAYMENT > ZERO
+               COMPUTE WS-AMORT-INT-SAVED =
+                   WS-AMORT-STD-INTEREST - WS-AMORT-INT-SUM
+               IF WS-AMORT-INT-SAVED < ZERO
+                   DISPLAY 'WARNING - SCHEDULE ACCRUED MORE '
+                       'INTEREST THAN THE STANDARD TERM - SAVINGS '
+                       'FIGURE NOT MEANINGFUL.'
+                   MOVE ZERO TO WS-AMORT-INT-SAVED
+               END-IF
+               MOVE WS-AMORT-MONTH TO WS-AMORT-PAYOFF-DISP
+               MOVE WS-AMORT-INT-SUM TO WS-AMORT-INT-DISP
+               MOVE WS-AMORT-STD-INTEREST TO WS-AMORT-STD-INT-DISP
+               MOVE WS-AMORT-INT-SAVED TO WS-AMORT-SAVED-DISP
+
+               MOVE SPACES TO WS-OUTPUT-LINE
+               STRING '----' DELIMITED BY SIZE INTO WS-OUTPUT-LINE
+               PERFORM EMIT-LINE
+               MOVE SPACES TO WS-OUTPUT-LINE
+               STRING 'WITH EXTRA PAYMENT, LOAN PAYS OFF IN '
+                   WS-AMORT-PAYOFF-DISP ' PERIODS'
+                   DELIMITED BY SIZE INTO WS-OUTPUT-LINE
+               PERFORM EMIT-LINE
+               MOVE SPACES TO WS-OUTPUT-LINE
+               STRING 'TOTAL INTEREST: ' WS-AMORT-INT-DISP
+                   '  STANDARD SCHEDULE: ' WS-AMORT-STD-INT-DISP
+                   DELIMITED BY SIZE INTO WS-OUTPUT-LINE
+               PERFORM EMIT-LINE
+               MOVE SPACES TO WS-OUTPUT-LINE
+               STRING 'INTEREST SAVED: ' WS-AMORT-SAVED-DISP
+                   DELIMITED BY SIZE INTO WS-OUTPUT-LINE
+               PERFORM EMIT-LINE
+           END-IF.
+
+       WRITE-GL-EXTRACT-RECORD SECTION.
+           MOVE WS-RUN-ID          TO GLX-RUN-ID
+           MOVE WS-CURRENT-LOAN-ID TO GLX-LOAN-ID
+           MOVE WS-AMORT-MONTH     TO GLX-PERIOD
+           MOVE WS-AMORT-INTEREST  TO GLX-INTEREST-AMOUNT
+           MOVE WS-AMORT-PRINCIPAL TO GLX-PRINCIPAL-AMOUNT
+           WRITE GL-EXTRACT-RECORD.
+
+       BATCH-START SECTION.
+           MOVE 'P' TO WS-OUTPUT-MODE
+           DISPLAY 'INPUT OPERATOR/TERMINAL ID.'
+           ACCEPT WS-OPERATOR-ID
+           DISPLAY 'INPUT LOAN APPLICATION FILE NAME.'
+           ACCEPT WS-LOAN-FILE-NAME
+           DISPLAY 'INPUT SCHEDULE PRINT FILE NAME.'
+           ACCEPT WS-PRINT-FILE-NAME
+           DISPLAY '1 = ANNUAL SUMMARY  2 = MONTHLY AMORTIZATION'
+           ACCEPT VIEW-MODE
+           IF VIEW-MODE NOT = 1 AND VIEW-MODE NOT = 2
+               DISPLAY 'INVALID VIEW MODE - DEFAULTING TO '
+                   'ANNUAL SUMMARY.'
+               MOVE 1 TO VIEW-MODE
+           END-IF.
+           DISPLAY '1 = MONTHLY  2 = BIWEEKLY  3 = QUARTERLY'
+           ACCEPT WS-FREQ-SELECT
+           EVALUATE WS-FREQ-SELECT
+               WHEN 1
+                   MOVE 12 TO WS-PERIODS-PER-YEAR
+               WHEN 2
+                   MOVE 26 TO WS-PERIODS-PER-YEAR
+               WHEN 3
+                   MOVE 4 TO WS-PERIODS-PER-YEAR
+               WHEN OTHER
+                   DISPLAY 'INVALID FREQUENCY - DEFAULTING TO '
+                       'MONTHLY.'
+                   MOVE 12 TO WS-PERIODS-PER-YEAR
+           END-EVALUATE.
+
+           DISPLAY 'INPUT GL EXTRACT FILE NAME (BLANK TO SKIP).'
+           ACCEPT WS-GLX-FILE-NAME
+
+           IF VIEW-MODE = 1 AND WS-GLX-FILE-NAME NOT = SPACES
+               DISPLAY 'GL EXTRACT REQUIRES MONTHLY AMORTIZATION '
+                   'VIEW - SWITCHING VIEW MODE.'
+               MOVE 2 TO VIEW-MODE
+           END-IF.
+
+           PERFORM CHECK-FOR-CHECKPOINT
+
+           PERFORM COMPUTE-RUN-ID
+           OPEN INPUT LOAN-FILE
+           IF WS-LOAN-FILE-STATUS NOT = '00'
+               DISPLAY 'UNABLE TO OPEN LOAN APPLICATION FILE - '
+                   'ABORTING BATCH RUN.'
+               GOBACK
+           END-IF
+           IF WS-RESUME-COUNT > ZERO
+               OPEN EXTEND PRINT-FILE
+               IF WS-PRINT-FILE-STATUS NOT = '00'
+                   OPEN OUTPUT PRINT-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT PRINT-FILE
+           END-IF
+           IF WS-PRINT-FILE-STATUS NOT = '00'
+               DISPLAY 'UNABLE TO OPEN SCHEDULE PRINT FILE - '
+                   'ABORTING BATCH RUN.'
+               CLOSE LOAN-FILE
+               GOBACK
+           END-IF
+           PERFORM OPEN-AUDIT-FOR-WRITE
+           IF WS-AUDIT-STATUS NOT = '00'
+               DISPLAY 'UNABLE TO OPEN AUDIT FILE - '
+                   'ABORTING BATCH RUN.'
+               CLOSE LOAN-FILE
+               CLOSE PRINT-FILE
+               GOBACK
+           END-IF
+           PERFORM OPEN-MASTER-FOR-UPDATE
+           IF WS-MASTER-STATUS NOT = '00'
+               DISPLAY 'UNABLE TO OPEN LOAN MASTER FILE - '
+                   'ABORTING BATCH RUN.'
+               CLOSE LOAN-FILE
+               CLOSE PRINT-FILE
+               CLOSE AUDIT-FILE
+               GOBACK
+           END-IF
+           IF WS-GLX-FILE-NAME NOT = SPACES
+               OPEN EXTEND GL-EXTRACT-FILE
+               IF WS-GLX-STATUS NOT = '00'
+                   OPEN OUTPUT GL-EXTRACT-FILE
+               END-IF
+               IF WS-GLX-STATUS NOT = '00'
+                   DISPLAY 'UNABLE TO OPEN GL EXTRACT FILE - '
+                       'SKIPPING GL EXTRACT.'
+               ELSE
+                   MOVE 'Y' TO WS-GLX-OPEN
+               END-IF
+           END-IF
+
+           PERFORM WRITE-RUN-HEADER
+
+           PERFORM UNTIL WS-EOF-LOAN = 'Y'
+             READ LOAN-FILE
+               AT END MOVE 'Y' TO WS-EOF-LOAN
+               NOT AT END
+                 ADD 1 TO WS-RECORDS-READ
+                 IF WS-RECORDS-READ > WS-RESUME-COUNT
+                     PERFORM PROCESS-BATCH-LOAN
+                     IF FUNCTION MOD(WS-RECORDS-READ,
+                         WS-CHECKPOINT-INTERVAL) = 0
+                         PERFORM WRITE-CHECKPOINT
+                     END-IF
+                 END-IF
+             END-READ
+           END-PERFORM
+
+           PERFORM WRITE-CONTROL-TOTAL
+           PERFORM CLEAR-CHECKPOINT
+
+           CLOSE LOAN-FILE
+           CLOSE PRINT-FILE
+           CLOSE AUDIT-FILE
+           CLOSE LOAN-MASTER-FILE
+           IF WS-GLX-OPEN = 'Y'
+               CLOSE GL-EXTRACT-FILE
+           END-IF
+
+           DISPLAY 'BATCH RUN COMPLETE.'
+           DISPLAY 'LOANS PROCESSED: ' WS-LOAN-COUNT
+           DISPLAY 'LOANS REJECTED : ' WS-REJECT-COUNT
+           GOBACK.
+
+       CHECK-FOR-CHECKPOINT SECTION.
+           MOVE ZERO TO WS-RESUME-COUNT
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-STATUS = '00'
+               READ CHECKPOINT-FILE
+                 AT END CONTINUE
+                 NOT AT END
+                   IF CKPT-LOAN-FILE-NAME = WS-LOAN-FILE-NAME
+                       DISPLAY 'CHECKPOINT FOUND - LAST RUN STOPPED AT '
+                           'RECORD ' CKPT-RECORD-COUNT
+                       DISPLAY 'RESUME FROM CHECKPOINT? (Y/N)'
+                       ACCEPT WS-RESUME-ANSWER
+                       IF WS-RESUME-ANSWER = 'Y'
+                          OR WS-RESUME-ANSWER = 'y'
+                           MOVE CKPT-RECORD-COUNT TO WS-RESUME-COUNT
+                           MOVE CKPT-LOAN-COUNT TO WS-LOAN-COUNT
+                           MOVE CKPT-LOAN-SUM TO WS-LOAN-SUM
+                           MOVE CKPT-REJECT-COUNT TO WS-REJECT-COUNT
+                           MOVE CKPT-LOAN-INTEREST-SUM TO
+                               WS-LOAN-INTEREST-SUM
+                       END-IF
+                   END-IF
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       WRITE-CHECKPOINT SECTION.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE WS-LOAN-FILE-NAME TO CKPT-LOAN-FILE-NAME
+           MOVE WS-RECORDS-READ   TO CKPT-RECORD-COUNT
+           MOVE WS-LOAN-COUNT     TO CKPT-LOAN-COUNT
+           MOVE WS-LOAN-SUM       TO CKPT-LOAN-SUM
+           MOVE WS-REJECT-COUNT   TO CKPT-REJECT-COUNT
+           MOVE WS-CURRENT-LOAN-ID TO CKPT-LOAN-ID
+           MOVE WS-LOAN-INTEREST-SUM TO CKPT-LOAN-INTEREST-SUM
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+       CLEAR-CHECKPOINT SECTION.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE.
+
+       WRITE-RUN-HEADER SECTION.
+           MOVE SPACES TO WS-OUTPUT-LINE
+           STRING 'ANNUITY BATCH RUN ' WS-RUN-ID ' OPERATOR: '
+               WS-OPERATOR-ID DELIMITED BY SIZE INTO WS-OUTPUT-LINE
+           PERFORM EMIT-LINE
+           MOVE '========================================' TO
+               WS-OUTPUT-LINE
+           PERFORM EMIT-LINE.
+
+       WRITE-CONTROL-TOTAL SECTION.
+           MOVE WS-LOAN-COUNT TO WS-COUNT-DISP
+           MOVE WS-LOAN-SUM TO WS-SUM-DISP
+           MOVE WS-LOAN-INTEREST-SUM TO WS-INTEREST-SUM-DISP
+           MOVE '========================================' TO
+               WS-OUTPUT-LINE
+           PERFORM EMIT-LINE
+           MOVE SPACES TO WS-OUTPUT-LINE
+           STRING 'CONTROL TOTAL - LOANS PROCESSED: '
+               WS-COUNT-DISP '  SUM OF LOAN AMOUNTS: ' WS-SUM-DISP
+               DELIMITED BY SIZE INTO WS-OUTPUT-LINE
+           PERFORM EMIT-LINE
+           MOVE SPACES TO WS-OUTPUT-LINE
+           STRING 'TOTAL INTEREST OVER FULL TERM: '
+               WS-INTEREST-SUM-DISP DELIMITED BY SIZE
+               INTO WS-OUTPUT-LINE
+           PERFORM EMIT-LINE.
+
+       PROCESS-BATCH-LOAN SECTION.
+           MOVE 'Y' TO WS-LOAN-VALID
+
+           MOVE LOAN-TOTAL-LOAN TO TOTAL-LOAN
+           MOVE LOAN-TOTAL-LOAN TO WS-GENERIC-FIELD
+           MOVE 9 TO WS-GENERIC-LEN
+           PERFORM VALIDATE-NUMERIC-FIELD
+           IF WS-VALID-FLAG = 'N'
+               MOVE 'N' TO WS-LOAN-VALID
+           END-IF
+
+           MOVE LOAN-INTEREST-RATE TO INTEREST-RATE
+           MOVE LOAN-INTEREST-RATE TO WS-GENERIC-FIELD
+           MOVE 9 TO WS-GENERIC-LEN
+           PERFORM VALIDATE-RATE-FIELD
+           IF WS-VALID-FLAG = 'N'
+               MOVE 'N' TO WS-LOAN-VALID
+           END-IF
+
+           MOVE LOAN-YEARS TO YEARS
+           MOVE SPACES TO WS-GENERIC-FIELD
+           MOVE LOAN-YEARS TO WS-GENERIC-FIELD(1:5)
+           MOVE 5 TO WS-GENERIC-LEN
+           PERFORM VALIDATE-NUMERIC-FIELD
+           IF WS-VALID-FLAG = 'N'
+               MOVE 'N' TO WS-LOAN-VALID
+           END-IF
+
+           MOVE SPACES TO WS-EDIT-MESSAGE
+           IF WS-LOAN-VALID = 'Y'
+               COMPUTE NUMTOTAL-LOAN = FUNCTION NUMVAL(TOTAL-LOAN)
+               COMPUTE NUMINTEREST-RATE =
+                   FUNCTION NUMVAL(INTEREST-RATE)
+               COMPUTE NUMYEARS = FUNCTION NUMVAL(YEARS)
+
+               PERFORM VALIDATE-LOAN-RANGE
+               IF WS-VALID-FLAG = 'N'
+                   MOVE 'N' TO WS-LOAN-VALID
+               ELSE
+                   PERFORM VALIDATE-RATE-RANGE
+                   IF WS-VALID-FLAG = 'N'
+                       MOVE 'N' TO WS-LOAN-VALID
+                   ELSE
+                       PERFORM VALIDATE-YEARS-RANGE
+                       IF WS-VALID-FLAG = 'N'
+                           MOVE 'N' TO WS-LOAN-VALID
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF
+
+           IF WS-LOAN-VALID = 'N'
+               ADD 1 TO WS-REJECT-COUNT
+               MOVE SPACES TO WS-OUTPUT-LINE
+               IF WS-EDIT-MESSAGE = SPACES
+                   STRING 'REJECTED LOAN ' LOAN-ID
+                       ' - INVALID INPUT DATA' DELIMITED BY SIZE
+                       INTO WS-OUTPUT-LINE
+               ELSE
+                   STRING 'REJECTED LOAN ' LOAN-ID ' - '
+                       WS-EDIT-MESSAGE DELIMITED BY SIZE
+                       INTO WS-OUTPUT-LINE
+               END-IF
+               PERFORM EMIT-LINE
+           ELSE
+               COMPUTE INTEREST-RATEP = NUMINTEREST-RATE * 100
+
+               ADD 1 TO WS-LOAN-COUNT
+               ADD NUMTOTAL-LOAN TO WS-LOAN-SUM
+
+               MOVE LOAN-ID TO WS-CURRENT-LOAN-ID
+               COMPUTE WS-LOAN-TOTAL-PERIODS =
+                   NUMYEARS * WS-PERIODS-PER-YEAR
+               COMPUTE WS-MONTHLY-PAYMENT-NUM =
+                   FUNCTION ANNUITY(
+                   (NUMINTEREST-RATE / WS-PERIODS-PER-YEAR),
+                   WS-LOAN-TOTAL-PERIODS) * NUMTOTAL-LOAN
+               MOVE WS-MONTHLY-PAYMENT-NUM TO MONTHLY-PAYMENT
+               PERFORM WRITE-AUDIT-RECORD
+               PERFORM WRITE-MASTER-RECORD
+
+               COMPUTE WS-LOAN-TOTAL-INTEREST =
+                   (WS-MONTHLY-PAYMENT-NUM * WS-LOAN-TOTAL-PERIODS)
+                   - NUMTOTAL-LOAN
+               ADD WS-LOAN-TOTAL-INTEREST TO WS-LOAN-INTEREST-SUM
+
+               IF VIEW-MODE = 2
+                   PERFORM AMORTIZATION-SECTION
+               ELSE
+                   PERFORM ANNUAL-SUMMARY-SECTION
+               END-IF
+           END-IF.
+
+       RECONCILE-START SECTION.
+           DISPLAY 'INPUT GENERAL LEDGER EXTRACT FILE NAME.'
+           ACCEPT WS-GL-FILE-NAME
+           OPEN INPUT AUDIT-FILE
+           IF WS-AUDIT-STATUS NOT = '00'
+               DISPLAY 'UNABLE TO OPEN AUDIT FILE - '
+                   'ABORTING RECONCILIATION.'
+               GOBACK
+           END-IF
+           OPEN INPUT GL-FILE
+           IF WS-GL-FILE-STATUS NOT = '00'
+               DISPLAY 'UNABLE TO OPEN GENERAL LEDGER EXTRACT FILE - '
+                   'ABORTING RECONCILIATION.'
+               CLOSE AUDIT-FILE
+               GOBACK
+           END-IF
+           PERFORM RECONCILE-RUNS
+           CLOSE AUDIT-FILE
+           CLOSE GL-FILE
+           GOBACK.
+
+       RECONCILE-RUNS SECTION.
+           MOVE 'N' TO WS-RECON-EOF-AUDIT
+           MOVE 'N' TO WS-RECON-EOF-GL
+           MOVE SPACES TO WS-RECON-RUN-ID
+           MOVE ZERO TO WS-RECON-SUM
+
+           READ AUDIT-FILE
+             AT END MOVE 'Y' TO WS-RECON-EOF-AUDIT
+           END-READ
+           READ GL-FILE
+             AT END MOVE 'Y' TO WS-RECON-EOF-GL
+           END-READ
+
+           IF WS-RECON-EOF-AUDIT = 'N'
+               MOVE AUDIT-RUN-ID TO WS-RECON-RUN-ID
+           END-IF
+
+           PERFORM UNTIL WS-RECON-EOF-AUDIT = 'Y'
+             IF AUDIT-RUN-ID = WS-RECON-RUN-ID
+                 ADD FUNCTION NUMVAL(AUDIT-TOTAL-LOAN) TO WS-RECON-SUM
+                 READ AUDIT-FILE
+                   AT END MOVE 'Y' TO WS-RECON-EOF-AUDIT
+                 END-READ
+             ELSE
+                 PERFORM RECONCILE-MATCH-GL
+                 MOVE AUDIT-RUN-ID TO WS-RECON-RUN-ID
+                 MOVE ZERO TO WS-RECON-SUM
+                 ADD FUNCTION NUMVAL(AUDIT-TOTAL-LOAN) TO WS-RECON-SUM
+                 READ AUDIT-FILE
+                   AT END MOVE 'Y' TO WS-RECON-EOF-AUDIT
+                 END-READ
+             END-IF
+           END-PERFORM
+
+           IF WS-RECON-RUN-ID NOT = SPACES
+               PERFORM RECONCILE-MATCH-GL
+           END-IF.
+
+       RECONCILE-MATCH-GL SECTION.
+           PERFORM UNTIL WS-RECON-EOF-GL = 'Y'
+                   OR GL-RUN-ID NOT LESS THAN WS-RECON-RUN-ID
+             READ GL-FILE
+               AT END MOVE 'Y' TO WS-RECON-EOF-GL
+             END-READ
+           END-PERFORM
+
+           IF WS-RECON-EOF-GL = 'Y' OR GL-RUN-ID NOT = WS-RECON-RUN-ID
+               DISPLAY 'RUN ' WS-RECON-RUN-ID ' LOGGED TOTAL '
+                   WS-RECON-SUM ' - NO MATCHING GL EXTRACT RECORD'
+           ELSE
+               IF GL-TOTAL-AMOUNT = WS-RECON-SUM
+                   DISPLAY 'RUN ' WS-RECON-RUN-ID ' OK - LOGGED '
+                       WS-RECON-SUM ' MATCHES GL ' GL-TOTAL-AMOUNT
+               ELSE
+                   DISPLAY 'RUN ' WS-RECON-RUN-ID ' MISMATCH - '
+                       'LOGGED ' WS-RECON-SUM ' GL BOOKED '
+                       GL-TOTAL-AMOUNT
+               END-IF
+           END-IF.
+
+       INQUIRY-START SECTION.
+           MOVE 'D' TO WS-OUTPUT-MODE
+           DISPLAY 'INPUT OPERATOR/TERMINAL ID.'
+           ACCEPT WS-OPERATOR-ID
+           DISPLAY 'INPUT ACCOUNT NUMBER TO INQUIRE.'
+           ACCEPT WS-CURRENT-LOAN-ID
+
+           MOVE 'N' TO WS-EOF-MASTER
+           MOVE 'N' TO WS-INQUIRY-FOUND
+           OPEN INPUT LOAN-MASTER-FILE
+           IF WS-MASTER-STATUS NOT = '00'
+               DISPLAY 'NO LOAN MASTER FILE ON FILE.'
+               GOBACK
+           END-IF
+
+           PERFORM UNTIL WS-EOF-MASTER = 'Y'
+             READ LOAN-MASTER-FILE
+               AT END MOVE 'Y' TO WS-EOF-MASTER
+               NOT AT END
+                 IF LM-LOAN-ID = WS-CURRENT-LOAN-ID
+                     MOVE 'Y' TO WS-INQUIRY-FOUND
+                     MOVE LM-TOTAL-LOAN    TO TOTAL-LOAN
+                     MOVE LM-INTEREST-RATE TO INTEREST-RATE
+                     MOVE LM-YEARS         TO YEARS
+                 END-IF
+             END-READ
+           END-PERFORM
+           CLOSE LOAN-MASTER-FILE
+
+           IF WS-INQUIRY-FOUND = 'N'
+               DISPLAY 'ACCOUNT ' WS-CURRENT-LOAN-ID
+                   ' NOT FOUND ON LOAN MASTER FILE.'
+               GOBACK
+           END-IF
+
+           COMPUTE NUMTOTAL-LOAN = FUNCTION NUMVAL(TOTAL-LOAN)
+           COMPUTE NUMINTEREST-RATE = FUNCTION NUMVAL(INTEREST-RATE)
+           COMPUTE NUMYEARS = FUNCTION NUMVAL(YEARS)
+           MOVE NUMINTEREST-RATE TO WS-OLD-RATE-NUM
+
+           DISPLAY 'ACCOUNT ' WS-CURRENT-LOAN-ID ' ON FILE -'
+           DISPLAY '  TOTAL-LOAN: ' TOTAL-LOAN
+           DISPLAY '  INTEREST-RATE: ' INTEREST-RATE
+           DISPLAY '  YEARS: ' YEARS.
+
+       INQUIRY-AMEND-RATE SECTION.
+           DISPLAY 'AMEND INTEREST RATE? INPUT NEW RATE '
+               '(BLANK TO KEEP CURRENT).'
+           ACCEPT WS-NEW-RATE.
+           IF WS-NEW-RATE NOT = SPACES
+               MOVE WS-NEW-RATE TO WS-GENERIC-FIELD
+               MOVE LENGTH OF WS-NEW-RATE TO WS-GENERIC-LEN
+               PERFORM VALIDATE-RATE-FIELD
+               IF WS-VALID-FLAG = 'N'
+                   DISPLAY 'INVALID INPUT'
+                   GO TO INQUIRY-AMEND-RATE
+               END-IF
+
+               MOVE WS-NEW-RATE TO INTEREST-RATE
+               COMPUTE NUMINTEREST-RATE = FUNCTION NUMVAL(INTEREST-RATE)
+
+               PERFORM VALIDATE-RATE-RANGE
+               IF WS-VALID-FLAG = 'N'
+                   DISPLAY WS-EDIT-MESSAGE
+                   GO TO INQUIRY-AMEND-RATE
+               END-IF
+           END-IF.
+
+           IF NUMINTEREST-RATE = WS-OLD-RATE-NUM
+               MOVE 'Y' TO WS-SKIP-AUDIT
+               DISPLAY 'NO CHANGE TO RATE - SKIPPING AUDIT/MASTER '
+                   'UPDATE.'
+           END-IF.
+           GO TO VIEW-SELECT.
